@@ -8,30 +8,96 @@
        FILE-CONTROL.
            SELECT INPUT-FILE   ASSIGN TO 'DA-S-INPUT'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'DA-S-SRTWK'.
+           SELECT SORTED-FILE  ASSIGN TO 'DA-S-SORTED'
+                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRNT-FILE    ASSIGN TO 'UR-S-PRNT'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELINQ-FILE  ASSIGN TO 'UR-S-DELINQ'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEDUCT-FILE  ASSIGN TO 'DA-S-DEDUCT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE    ASSIGN TO 'DA-S-CKPT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE  ASSIGN TO 'DA-S-REJECT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD  INPUT-FILE.
+       01 SRC-REC.
+        02 SRC-EMP-NAME PIC X(20).
+        02 SRC-EMP-ID PIC X(10).
+        02 SRC-EMP-DEGREE PIC X(4).
+        02 SRC-EMP-YEAR PIC 9(4).
+        02 SRC-LOAN-AMT PIC 9(5)V99.
+        02 SRC-EMP-NUM-PAYMENTS PIC 9(2).
+        02 SRC-LOAN-PAID-TBL PIC 9(4)V99 OCCURS 8 TIMES.
+
+       SD  SORT-WORK-FILE.
+       01 SORT-REC.
+        02 SRT-EMP-NAME PIC X(20).
+        02 SRT-EMP-ID PIC X(10).
+        02 SRT-EMP-DEGREE PIC X(4).
+        02 SRT-EMP-YEAR PIC 9(4).
+        02 SRT-LOAN-AMT PIC 9(5)V99.
+        02 SRT-EMP-NUM-PAYMENTS PIC 9(2).
+        02 SRT-LOAN-PAID-TBL PIC 9(4)V99 OCCURS 8 TIMES.
+
+       FD  SORTED-FILE.
        01 INPUT-REC.
         88 EOF VALUE HIGH-VALUES.
         02 EMP-NAME PIC X(20).
+        02 EMP-ID PIC X(10).
         02 EMP-DEGREE PIC X(4).
         02 EMP-YEAR PIC 9(4).
         02 LOAN-AMT PIC 9(5)V99.
-        02 LOAN-PAID-1 PIC 9(4)V99.
-        02 LOAN-PAID-2 PIC 9(4)V99.
-        02 LOAN-PAID-3 PIC 9(4)V99.
-        02 LOAN-PAID-4 PIC 9(4)V99.
-        02 FILLER PIC X(21) VALUE SPACES.
+        02 EMP-NUM-PAYMENTS PIC 9(2).
+        02 LOAN-PAID-TBL PIC 9(4)V99 OCCURS 8 TIMES.
 
        FD PRNT-FILE.
        01 PRNT-REC PIC X(200).
 
+       FD DELINQ-FILE.
+       01 DELINQ-REC PIC X(200).
+
+       FD DEDUCT-FILE.
+       01 DEDUCT-REC PIC X(80).
+
+       FD CKPT-FILE.
+       01 CKPT-REC.
+        02 CKPT-REC-COUNT PIC 9(7).
+        02 FILLER PIC X(1).
+        02 CKPT-EMP-ID PIC X(10).
+        02 FILLER PIC X(1).
+        02 CKPT-EMP-NAME PIC X(20).
+        02 FILLER PIC X(1).
+        02 CKPT-EMP-COUNT PIC 9(7).
+        02 FILLER PIC X(1).
+        02 CKPT-LOAN-AMT-TOT PIC 9(9)V99.
+        02 FILLER PIC X(1).
+        02 CKPT-TOT-PAID-TOT PIC 9(9)V99.
+        02 FILLER PIC X(1).
+        02 CKPT-BALANCE-TOT PIC S9(9)V99.
+        02 FILLER PIC X(1).
+        02 CKPT-PREV-DEGREE PIC X(4).
+        02 FILLER PIC X(1).
+        02 CKPT-DEGREE-STARTED-SW PIC X.
+        02 FILLER PIC X(1).
+        02 CKPT-DEG-COUNT PIC 9(7).
+        02 FILLER PIC X(1).
+        02 CKPT-DEG-TOT-PAID PIC 9(9)V99.
+        02 FILLER PIC X(1).
+        02 CKPT-DEG-BALANCE PIC S9(9)V99.
+
+       FD REJECT-FILE.
+       01 REJECT-REC PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 PRNT-HEADING.
+        02 FILLER PIC X(6) VALUE "EMP ID".
+        02 FILLER PIC X(5) VALUE SPACES.
         02 FILLER PIC X(4) VALUE "NAME".
         02 FILLER PIC X(22) VALUE SPACES.
         02 FILLER PIC X(6) VALUE "DEGREE".
@@ -48,11 +114,19 @@
         02 FILLER PIC X(5) VALUE SPACES.
         02 FILLER PIC X(5) VALUE "PAID4".
         02 FILLER PIC X(5) VALUE SPACES.
+        02 FILLER PIC X(7) VALUE "ADDL PD".
+        02 FILLER PIC X(3) VALUE SPACES.
         02 FILLER PIC X(8) VALUE "TOT PAID".
         02 FILLER PIC X(3) VALUE SPACES.
         02 FILLER PIC X(7) VALUE "BALANCE".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(7) VALUE "PCT PD.".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "PMTS LEFT".
 
        01 PRNT-DATA.
+        02 PRN-EMP-ID PIC X(10).
+        02 FILLER PIC X(1) VALUE SPACES.
         02 PRN-EMP-NAME PIC X(20).
         02 FILLER PIC X(6) VALUE SPACES.
         02 PRN-EMP-DEGREE PIC X(4).
@@ -69,34 +143,383 @@
         02 FILLER PIC X(3) VALUE SPACES.
         02 PRN-LOAN-PAID-4 PIC 9(4).99.
         02 FILLER PIC X(3) VALUE SPACES.
+        02 PRN-ADDL-PAID PIC 9(4).99.
+        02 FILLER PIC X(3) VALUE SPACES.
         02 PRN-TOT-PAID PIC 9(5).99.
         02 FILLER PIC X(3) VALUE SPACES.
-        02 PRN-BALANCE PIC 9(5).99.
+        02 PRN-BALANCE PIC Z(4)9.99CR.
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 PRN-PCT-PAID PIC ZZ9.99.
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 PRN-PMTS-LEFT PIC Z9.
 
        01 PRNT-CALCULATIONS.
-        02 TOT-PAID PIC 9(7).
-        02 BALANCE PIC 9(7).
+        02 TOT-PAID PIC 9(7)V99.
+        02 BALANCE PIC S9(7)V99.
+        02 WS-PCT-PAID PIC 999V99.
+        02 WS-PMTS-LEFT PIC 9(2).
+        02 WS-ADDL-PAID PIC 9(4)V99.
+
+       01 WS-SUBSCRIPTS.
+        02 WS-PAY-SUB PIC 9(2) VALUE ZERO.
+        02 WS-ZERO-PAY-COUNT PIC 9(2) VALUE ZERO.
+
+       01 WS-TOTALS.
+        02 WS-EMP-COUNT PIC 9(7) VALUE ZERO.
+        02 WS-LOAN-AMT-TOT PIC 9(9)V99 VALUE ZERO.
+        02 WS-TOT-PAID-TOT PIC 9(9)V99 VALUE ZERO.
+        02 WS-BALANCE-TOT PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-DEGREE-BREAK.
+        02 WS-PREV-DEGREE PIC X(4) VALUE SPACES.
+        02 WS-DEG-COUNT PIC 9(7) VALUE ZERO.
+        02 WS-DEG-TOT-PAID PIC 9(9)V99 VALUE ZERO.
+        02 WS-DEG-BALANCE PIC S9(9)V99 VALUE ZERO.
+        02 WS-DEGREE-STARTED-SW PIC X VALUE 'N'.
+           88 DEGREE-STARTED VALUE 'Y'.
+
+       01 PRNT-DEGREE-HEADING.
+        02 FILLER PIC X(7) VALUE "DEGREE:".
+        02 DH-EMP-DEGREE PIC X(4).
+
+       01 PRNT-DEGREE-SUBTOTAL.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(7) VALUE "SUBTOT-".
+        02 DS-EMP-DEGREE PIC X(4).
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "EMPLOYEES".
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 DS-EMP-COUNT PIC ZZZ,ZZ9.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "TOT PAID:".
+        02 DS-TOT-PAID PIC ZZ,ZZZ,ZZ9.99.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(8) VALUE "BALANCE:".
+        02 DS-BALANCE PIC ZZ,ZZZ,ZZ9.99CR.
+
+       01 DELINQ-HEADING.
+        02 FILLER PIC X(6) VALUE "EMP ID".
+        02 FILLER PIC X(5) VALUE SPACES.
+        02 FILLER PIC X(4) VALUE "NAME".
+        02 FILLER PIC X(22) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "DEGREE".
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(4) VALUE "YEAR".
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(15) VALUE "REMAINING BAL.".
+
+       01 DELINQ-DATA.
+        02 DELQ-EMP-ID PIC X(10).
+        02 FILLER PIC X(1) VALUE SPACES.
+        02 DELQ-EMP-NAME PIC X(20).
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 DELQ-EMP-DEGREE PIC X(4).
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 DELQ-EMP-YEAR PIC 9(4).
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 DELQ-BALANCE PIC ZZ,ZZ9.99.
+
+       01 WS-DEDUCT-BAL-ED PIC Z(6)9.99.
+
+       01 WS-VALIDATION-SWITCH PIC X VALUE 'Y'.
+        88 VALID-RECORD VALUE 'Y'.
+        88 INVALID-RECORD VALUE 'N'.
+
+       01 WS-YEAR-RANGE.
+        02 WS-YEAR-MIN PIC 9(4) VALUE 1950.
+        02 WS-YEAR-MAX PIC 9(4) VALUE 2099.
+
+       01 WS-PAYMENT-COUNT-MAX PIC 9(2) VALUE 8.
+
+       01 REJECT-HEADING.
+        02 FILLER PIC X(4) VALUE "NAME".
+        02 FILLER PIC X(22) VALUE SPACES.
+        02 FILLER PIC X(6) VALUE "REASON".
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(20) VALUE "DESCRIPTION".
+
+       01 REJECT-DATA.
+        02 REJ-EMP-NAME PIC X(20).
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 REJ-REASON-CODE PIC 9(2).
+        02 FILLER PIC X(7) VALUE SPACES.
+        02 REJ-REASON-TEXT PIC X(30).
+
+       01 WS-RESTART-CONTROL.
+        02 WS-RESTART-PARM PIC X(10) VALUE SPACES.
+        02 WS-RESTART-VALID PIC S9(4) COMP VALUE ZERO.
+        02 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+        02 WS-RECS-READ PIC 9(7) VALUE ZERO.
+        02 WS-CKPT-INTERVAL PIC 9(5) VALUE 1000.
+        02 WS-CKPT-QUOTIENT PIC 9(7) VALUE ZERO.
+        02 WS-CKPT-REMAINDER PIC 9(5) VALUE ZERO.
+        02 WS-LAST-SKIPPED-NAME PIC X(20) VALUE SPACES.
+        02 WS-LAST-SKIPPED-ID PIC X(10) VALUE SPACES.
+        02 WS-CKPT-CHECK-NAME PIC X(20) VALUE SPACES.
+        02 WS-CKPT-CHECK-ID PIC X(10) VALUE SPACES.
+        02 WS-CKPT-EOF-SW PIC X VALUE 'N'.
+           88 CKPT-EOF VALUE 'Y'.
+        02 WS-CKPT-FOUND-SW PIC X VALUE 'N'.
+           88 CKPT-FOUND VALUE 'Y'.
+
+       01 WS-CKPT-RESTORE.
+        02 WS-CKPT-R-EMP-COUNT PIC 9(7) VALUE ZERO.
+        02 WS-CKPT-R-LOAN-AMT-TOT PIC 9(9)V99 VALUE ZERO.
+        02 WS-CKPT-R-TOT-PAID-TOT PIC 9(9)V99 VALUE ZERO.
+        02 WS-CKPT-R-BALANCE-TOT PIC S9(9)V99 VALUE ZERO.
+        02 WS-CKPT-R-PREV-DEGREE PIC X(4) VALUE SPACES.
+        02 WS-CKPT-R-DEGREE-STARTED-SW PIC X VALUE 'N'.
+        02 WS-CKPT-R-DEG-COUNT PIC 9(7) VALUE ZERO.
+        02 WS-CKPT-R-DEG-TOT-PAID PIC 9(9)V99 VALUE ZERO.
+        02 WS-CKPT-R-DEG-BALANCE PIC S9(9)V99 VALUE ZERO.
+
+       01 PRNT-GRAND-TOTAL.
+        02 FILLER PIC X(6) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "EMPLOYEES".
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 GT-EMP-COUNT PIC ZZZ,ZZ9.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "LOAN AMT:".
+        02 GT-LOAN-AMT PIC ZZ,ZZZ,ZZ9.99.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "TOT PAID:".
+        02 GT-TOT-PAID PIC ZZ,ZZZ,ZZ9.99.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 FILLER PIC X(8) VALUE "BALANCE:".
+        02 GT-BALANCE PIC ZZ,ZZZ,ZZ9.99CR.
 
        PROCEDURE DIVISION.
        MAIN.
-       OPEN INPUT INPUT-FILE
-       OUTPUT PRNT-FILE.
+       ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+       COMPUTE WS-RESTART-VALID = FUNCTION TEST-NUMVAL(WS-RESTART-PARM)
+       IF WS-RESTART-VALID = 0
+          COMPUTE WS-RESTART-COUNT = FUNCTION NUMVAL(WS-RESTART-PARM)
+       ELSE
+          MOVE ZERO TO WS-RESTART-COUNT
+       END-IF
+
+       IF WS-RESTART-COUNT > 0
+          PERFORM VERIFY-RESTART-CHECKPOINT
+       END-IF
 
-       READ INPUT-FILE INTO INPUT-REC
+       SORT SORT-WORK-FILE ON ASCENDING KEY SRT-EMP-DEGREE
+           USING INPUT-FILE
+           GIVING SORTED-FILE
+
+       OPEN INPUT SORTED-FILE
+
+       READ SORTED-FILE
                AT END SET EOF TO TRUE
                END-READ
-       PERFORM PRINT-HEADING
+       IF NOT EOF
+          ADD 1 TO WS-RECS-READ
+       END-IF
+
+       IF WS-RESTART-COUNT > 0
+          PERFORM SKIP-RESTART-RECORDS
+          PERFORM CHECK-RESTART-CHECKPOINT
+          IF CKPT-FOUND
+             PERFORM RESTORE-CHECKPOINT-TOTALS
+          END-IF
+       END-IF
+
+       PERFORM OPEN-OUTPUT-FILES
+
+       IF WS-RESTART-COUNT = 0
+          PERFORM PRINT-HEADING
+       END-IF
 
        PERFORM UNTIL EOF
-          PERFORM PRINT-INFORMATION
-          READ INPUT-FILE INTO INPUT-REC
+          PERFORM VALIDATE-INPUT-RECORD
+          IF VALID-RECORD
+             IF NOT DEGREE-STARTED OR EMP-DEGREE NOT = WS-PREV-DEGREE
+                IF DEGREE-STARTED
+                   PERFORM PRINT-DEGREE-SUBTOTAL
+                END-IF
+                MOVE EMP-DEGREE TO WS-PREV-DEGREE
+                SET DEGREE-STARTED TO TRUE
+                PERFORM RESET-DEGREE-TOTALS
+                PERFORM PRINT-DEGREE-HEADING
+             END-IF
+             PERFORM PRINT-INFORMATION
+             PERFORM ACCUMULATE-TOTALS
+             PERFORM ACCUMULATE-DEGREE-TOTALS
+             PERFORM CHECK-DELINQUENCY
+             PERFORM WRITE-DEDUCT-EXTRACT
+          ELSE
+             PERFORM WRITE-REJECT-RECORD
+          END-IF
+          PERFORM WRITE-CHECKPOINT-IF-DUE
+          READ SORTED-FILE
             AT END SET EOF TO TRUE
           END-READ
+          IF NOT EOF
+             ADD 1 TO WS-RECS-READ
+          END-IF
        END-PERFORM
 
-       CLOSE INPUT-FILE, PRNT-FILE
+       IF DEGREE-STARTED
+          PERFORM PRINT-DEGREE-SUBTOTAL
+       END-IF
+
+       PERFORM PRINT-GRAND-TOTAL
+
+       CLOSE SORTED-FILE, PRNT-FILE, DELINQ-FILE, DEDUCT-FILE,
+           CKPT-FILE, REJECT-FILE
        STOP RUN.
 
+       OPEN-OUTPUT-FILES.
+          IF WS-RESTART-COUNT > 0
+             OPEN EXTEND PRNT-FILE
+             OPEN EXTEND DELINQ-FILE
+             OPEN EXTEND DEDUCT-FILE
+             OPEN EXTEND CKPT-FILE
+             OPEN EXTEND REJECT-FILE
+          ELSE
+             OPEN OUTPUT PRNT-FILE
+             OPEN OUTPUT DELINQ-FILE
+             OPEN OUTPUT DEDUCT-FILE
+             OPEN OUTPUT CKPT-FILE
+             OPEN OUTPUT REJECT-FILE
+             WRITE DELINQ-REC FROM DELINQ-HEADING
+             MOVE SPACES TO DELINQ-REC
+             WRITE DELINQ-REC
+             WRITE REJECT-REC FROM REJECT-HEADING
+             MOVE SPACES TO REJECT-REC
+             WRITE REJECT-REC
+          END-IF.
+
+       SKIP-RESTART-RECORDS.
+          PERFORM UNTIL EOF OR WS-RECS-READ > WS-RESTART-COUNT
+             MOVE EMP-NAME TO WS-LAST-SKIPPED-NAME
+             MOVE EMP-ID TO WS-LAST-SKIPPED-ID
+             READ SORTED-FILE
+               AT END SET EOF TO TRUE
+             END-READ
+             IF NOT EOF
+                ADD 1 TO WS-RECS-READ
+             END-IF
+          END-PERFORM.
+
+       VERIFY-RESTART-CHECKPOINT.
+          MOVE 'N' TO WS-CKPT-EOF-SW
+          MOVE 'N' TO WS-CKPT-FOUND-SW
+          MOVE SPACES TO WS-CKPT-CHECK-NAME
+          MOVE SPACES TO WS-CKPT-CHECK-ID
+          OPEN INPUT CKPT-FILE
+          PERFORM UNTIL CKPT-EOF OR CKPT-REC-COUNT = WS-RESTART-COUNT
+             READ CKPT-FILE
+                AT END SET CKPT-EOF TO TRUE
+             END-READ
+          END-PERFORM
+          IF NOT CKPT-EOF
+             SET CKPT-FOUND TO TRUE
+             MOVE CKPT-EMP-NAME TO WS-CKPT-CHECK-NAME
+             MOVE CKPT-EMP-ID TO WS-CKPT-CHECK-ID
+             MOVE CKPT-EMP-COUNT TO WS-CKPT-R-EMP-COUNT
+             MOVE CKPT-LOAN-AMT-TOT TO WS-CKPT-R-LOAN-AMT-TOT
+             MOVE CKPT-TOT-PAID-TOT TO WS-CKPT-R-TOT-PAID-TOT
+             MOVE CKPT-BALANCE-TOT TO WS-CKPT-R-BALANCE-TOT
+             MOVE CKPT-PREV-DEGREE TO WS-CKPT-R-PREV-DEGREE
+             MOVE CKPT-DEGREE-STARTED-SW TO WS-CKPT-R-DEGREE-STARTED-SW
+             MOVE CKPT-DEG-COUNT TO WS-CKPT-R-DEG-COUNT
+             MOVE CKPT-DEG-TOT-PAID TO WS-CKPT-R-DEG-TOT-PAID
+             MOVE CKPT-DEG-BALANCE TO WS-CKPT-R-DEG-BALANCE
+          END-IF
+          CLOSE CKPT-FILE.
+
+       CHECK-RESTART-CHECKPOINT.
+          IF CKPT-FOUND
+             AND (WS-CKPT-CHECK-NAME NOT = WS-LAST-SKIPPED-NAME
+                OR WS-CKPT-CHECK-ID NOT = WS-LAST-SKIPPED-ID)
+             DISPLAY "RESTART CHECKPOINT MISMATCH AT RECORD "
+                WS-RESTART-COUNT
+             DISPLAY "EXPECTED EMPLOYEE " WS-CKPT-CHECK-ID " "
+                WS-CKPT-CHECK-NAME " BUT FOUND "
+                WS-LAST-SKIPPED-ID " " WS-LAST-SKIPPED-NAME
+             DISPLAY "DA-S-INPUT HAS CHANGED SINCE THE CHECKPOINTED "
+                "RUN - RERUN FROM RECORD 1"
+             CLOSE SORTED-FILE
+             STOP RUN
+          END-IF.
+
+       RESTORE-CHECKPOINT-TOTALS.
+          MOVE WS-CKPT-R-EMP-COUNT TO WS-EMP-COUNT
+          MOVE WS-CKPT-R-LOAN-AMT-TOT TO WS-LOAN-AMT-TOT
+          MOVE WS-CKPT-R-TOT-PAID-TOT TO WS-TOT-PAID-TOT
+          MOVE WS-CKPT-R-BALANCE-TOT TO WS-BALANCE-TOT
+          MOVE WS-CKPT-R-PREV-DEGREE TO WS-PREV-DEGREE
+          MOVE WS-CKPT-R-DEGREE-STARTED-SW TO WS-DEGREE-STARTED-SW
+          MOVE WS-CKPT-R-DEG-COUNT TO WS-DEG-COUNT
+          MOVE WS-CKPT-R-DEG-TOT-PAID TO WS-DEG-TOT-PAID
+          MOVE WS-CKPT-R-DEG-BALANCE TO WS-DEG-BALANCE.
+
+       VALIDATE-INPUT-RECORD.
+          SET VALID-RECORD TO TRUE
+          IF EMP-NAME = SPACES
+             SET INVALID-RECORD TO TRUE
+             MOVE 01 TO REJ-REASON-CODE
+             MOVE "BLANK EMPLOYEE NAME" TO REJ-REASON-TEXT
+          ELSE
+             IF LOAN-AMT = ZERO
+                SET INVALID-RECORD TO TRUE
+                MOVE 02 TO REJ-REASON-CODE
+                MOVE "ZERO OR INVALID LOAN AMOUNT" TO REJ-REASON-TEXT
+             ELSE
+                IF EMP-YEAR NOT NUMERIC
+                   SET INVALID-RECORD TO TRUE
+                   MOVE 05 TO REJ-REASON-CODE
+                   MOVE "EMPLOYEE YEAR NOT NUMERIC" TO REJ-REASON-TEXT
+                ELSE
+                   IF EMP-YEAR < WS-YEAR-MIN OR EMP-YEAR > WS-YEAR-MAX
+                      SET INVALID-RECORD TO TRUE
+                      MOVE 03 TO REJ-REASON-CODE
+                      MOVE "EMPLOYEE YEAR OUT OF RANGE"
+                         TO REJ-REASON-TEXT
+                   ELSE
+                      IF EMP-NUM-PAYMENTS NOT NUMERIC
+                         SET INVALID-RECORD TO TRUE
+                         MOVE 06 TO REJ-REASON-CODE
+                         MOVE "PAYMENT COUNT NOT NUMERIC"
+                            TO REJ-REASON-TEXT
+                      ELSE
+                         IF EMP-NUM-PAYMENTS > WS-PAYMENT-COUNT-MAX
+                            SET INVALID-RECORD TO TRUE
+                            MOVE 04 TO REJ-REASON-CODE
+                            MOVE "PAYMENT COUNT OUT OF RANGE"
+                               TO REJ-REASON-TEXT
+                         END-IF
+                      END-IF
+                   END-IF
+                END-IF
+             END-IF
+          END-IF.
+
+       WRITE-REJECT-RECORD.
+          MOVE EMP-NAME TO REJ-EMP-NAME
+          WRITE REJECT-REC FROM REJECT-DATA.
+
+       WRITE-CHECKPOINT-IF-DUE.
+          DIVIDE WS-RECS-READ BY WS-CKPT-INTERVAL
+             GIVING WS-CKPT-QUOTIENT
+             REMAINDER WS-CKPT-REMAINDER
+          IF WS-CKPT-REMAINDER = ZERO
+             MOVE SPACES TO CKPT-REC
+             MOVE WS-RECS-READ TO CKPT-REC-COUNT
+             MOVE EMP-ID TO CKPT-EMP-ID
+             MOVE EMP-NAME TO CKPT-EMP-NAME
+             MOVE WS-EMP-COUNT TO CKPT-EMP-COUNT
+             MOVE WS-LOAN-AMT-TOT TO CKPT-LOAN-AMT-TOT
+             MOVE WS-TOT-PAID-TOT TO CKPT-TOT-PAID-TOT
+             MOVE WS-BALANCE-TOT TO CKPT-BALANCE-TOT
+             MOVE WS-PREV-DEGREE TO CKPT-PREV-DEGREE
+             MOVE WS-DEGREE-STARTED-SW TO CKPT-DEGREE-STARTED-SW
+             MOVE WS-DEG-COUNT TO CKPT-DEG-COUNT
+             MOVE WS-DEG-TOT-PAID TO CKPT-DEG-TOT-PAID
+             MOVE WS-DEG-BALANCE TO CKPT-DEG-BALANCE
+             WRITE CKPT-REC
+          END-IF.
+
         PRINT-HEADING.
           WRITE PRNT-REC FROM PRNT-HEADING
            AFTER ADVANCING PAGE.
@@ -104,23 +527,141 @@
            WRITE PRNT-REC AFTER ADVANCING 1 LINE.
 
         PRINT-INFORMATION.
+          MOVE EMP-ID TO PRN-EMP-ID
           MOVE EMP-NAME TO PRN-EMP-NAME
           MOVE EMP-DEGREE TO PRN-EMP-DEGREE
           MOVE EMP-YEAR TO PRN-EMP-YEAR
           MOVE LOAN-AMT TO PRN-LOAN-AMT
-          MOVE LOAN-PAID-1 TO PRN-LOAN-PAID-1
-          MOVE LOAN-PAID-2 TO PRN-LOAN-PAID-2
-          MOVE LOAN-PAID-3 TO PRN-LOAN-PAID-3
-          MOVE LOAN-PAID-4 TO PRN-LOAN-PAID-4
+          MOVE ZERO TO PRN-LOAN-PAID-1
+          MOVE ZERO TO PRN-LOAN-PAID-2
+          MOVE ZERO TO PRN-LOAN-PAID-3
+          MOVE ZERO TO PRN-LOAN-PAID-4
+          IF EMP-NUM-PAYMENTS >= 1
+             MOVE LOAN-PAID-TBL(1) TO PRN-LOAN-PAID-1
+          END-IF
+          IF EMP-NUM-PAYMENTS >= 2
+             MOVE LOAN-PAID-TBL(2) TO PRN-LOAN-PAID-2
+          END-IF
+          IF EMP-NUM-PAYMENTS >= 3
+             MOVE LOAN-PAID-TBL(3) TO PRN-LOAN-PAID-3
+          END-IF
+          IF EMP-NUM-PAYMENTS >= 4
+             MOVE LOAN-PAID-TBL(4) TO PRN-LOAN-PAID-4
+          END-IF
+          MOVE ZERO TO WS-ADDL-PAID
+          PERFORM VARYING WS-PAY-SUB FROM 5 BY 1
+             UNTIL WS-PAY-SUB > EMP-NUM-PAYMENTS
+             ADD LOAN-PAID-TBL(WS-PAY-SUB) TO WS-ADDL-PAID
+          END-PERFORM
+          MOVE WS-ADDL-PAID TO PRN-ADDL-PAID
 
           PERFORM CALC-TOT-AND-BAL
           MOVE TOT-PAID TO PRN-TOT-PAID
           MOVE BALANCE TO PRN-BALANCE
+          MOVE WS-PCT-PAID TO PRN-PCT-PAID
+          MOVE WS-PMTS-LEFT TO PRN-PMTS-LEFT
 
           WRITE PRNT-REC FROM PRNT-DATA
           AFTER ADVANCING 1 LINE.
 
        CALC-TOT-AND-BAL.
-          COMPUTE TOT-PAID = LOAN-PAID-1 + LOAN-PAID-2 + LOAN-PAID-3 +
-           LOAN-PAID-4
-          COMPUTE BALANCE = LOAN-AMT - TOT-PAID.
+          MOVE ZERO TO TOT-PAID
+          PERFORM VARYING WS-PAY-SUB FROM 1 BY 1
+             UNTIL WS-PAY-SUB > EMP-NUM-PAYMENTS
+             ADD LOAN-PAID-TBL(WS-PAY-SUB) TO TOT-PAID
+          END-PERFORM
+          COMPUTE BALANCE = LOAN-AMT - TOT-PAID
+          IF LOAN-AMT > ZERO
+             COMPUTE WS-PCT-PAID ROUNDED =
+                (TOT-PAID / LOAN-AMT) * 100
+                ON SIZE ERROR
+                   MOVE 999.99 TO WS-PCT-PAID
+             END-COMPUTE
+          ELSE
+             MOVE ZERO TO WS-PCT-PAID
+          END-IF
+          PERFORM COUNT-ZERO-PAYMENTS
+          IF EMP-NUM-PAYMENTS = ZERO
+             MOVE WS-PAYMENT-COUNT-MAX TO WS-PMTS-LEFT
+          ELSE
+             MOVE WS-ZERO-PAY-COUNT TO WS-PMTS-LEFT
+          END-IF.
+
+       ACCUMULATE-TOTALS.
+          ADD 1 TO WS-EMP-COUNT
+          ADD LOAN-AMT TO WS-LOAN-AMT-TOT
+          ADD TOT-PAID TO WS-TOT-PAID-TOT
+          ADD BALANCE TO WS-BALANCE-TOT.
+
+       RESET-DEGREE-TOTALS.
+          MOVE ZERO TO WS-DEG-COUNT
+          MOVE ZERO TO WS-DEG-TOT-PAID
+          MOVE ZERO TO WS-DEG-BALANCE.
+
+       ACCUMULATE-DEGREE-TOTALS.
+          ADD 1 TO WS-DEG-COUNT
+          ADD TOT-PAID TO WS-DEG-TOT-PAID
+          ADD BALANCE TO WS-DEG-BALANCE.
+
+       COUNT-ZERO-PAYMENTS.
+          MOVE ZERO TO WS-ZERO-PAY-COUNT
+          PERFORM VARYING WS-PAY-SUB FROM 1 BY 1
+             UNTIL WS-PAY-SUB > EMP-NUM-PAYMENTS
+             IF LOAN-PAID-TBL(WS-PAY-SUB) = ZERO
+                ADD 1 TO WS-ZERO-PAY-COUNT
+             END-IF
+          END-PERFORM.
+
+       CHECK-DELINQUENCY.
+          IF EMP-NUM-PAYMENTS > ZERO
+             AND WS-ZERO-PAY-COUNT = ZERO AND BALANCE > ZERO
+             MOVE EMP-ID TO DELQ-EMP-ID
+             MOVE EMP-NAME TO DELQ-EMP-NAME
+             MOVE EMP-DEGREE TO DELQ-EMP-DEGREE
+             MOVE EMP-YEAR TO DELQ-EMP-YEAR
+             MOVE BALANCE TO DELQ-BALANCE
+             WRITE DELINQ-REC FROM DELINQ-DATA
+          END-IF.
+
+       WRITE-DEDUCT-EXTRACT.
+          IF BALANCE > ZERO
+             MOVE BALANCE TO WS-DEDUCT-BAL-ED
+             MOVE SPACES TO DEDUCT-REC
+             STRING FUNCTION TRIM(EMP-ID) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(EMP-NAME) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(EMP-DEGREE) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                FUNCTION TRIM(WS-DEDUCT-BAL-ED) DELIMITED BY SIZE
+                INTO DEDUCT-REC
+             END-STRING
+             WRITE DEDUCT-REC
+          END-IF.
+
+       PRINT-DEGREE-HEADING.
+          MOVE SPACES TO PRNT-REC
+          WRITE PRNT-REC AFTER ADVANCING 1 LINE
+          MOVE EMP-DEGREE TO DH-EMP-DEGREE
+          WRITE PRNT-REC FROM PRNT-DEGREE-HEADING
+           AFTER ADVANCING 1 LINE.
+
+       PRINT-DEGREE-SUBTOTAL.
+          MOVE WS-PREV-DEGREE TO DS-EMP-DEGREE
+          MOVE WS-DEG-COUNT TO DS-EMP-COUNT
+          MOVE WS-DEG-TOT-PAID TO DS-TOT-PAID
+          MOVE WS-DEG-BALANCE TO DS-BALANCE
+          WRITE PRNT-REC FROM PRNT-DEGREE-SUBTOTAL
+           AFTER ADVANCING 1 LINE
+          MOVE SPACES TO PRNT-REC
+          WRITE PRNT-REC AFTER ADVANCING 1 LINE.
+
+       PRINT-GRAND-TOTAL.
+          MOVE SPACES TO PRNT-REC
+          WRITE PRNT-REC AFTER ADVANCING 1 LINE
+          MOVE WS-EMP-COUNT TO GT-EMP-COUNT
+          MOVE WS-LOAN-AMT-TOT TO GT-LOAN-AMT
+          MOVE WS-TOT-PAID-TOT TO GT-TOT-PAID
+          MOVE WS-BALANCE-TOT TO GT-BALANCE
+          WRITE PRNT-REC FROM PRNT-GRAND-TOTAL
+           AFTER ADVANCING 1 LINE.
